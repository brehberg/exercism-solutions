@@ -1,115 +1,291 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. ANAGRAM.
-
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-      * Subject word to be compared
-       01 WS-SUBJECT PIC X(20).
-      * Count of candidate words
-       01 WS-CANDIDATES-COUNT PIC 9.
-      * Table of candidate words
-       01 WS-CANDIDATES-TABLE.
-           02 WS-CANDIDATES OCCURS 1 TO 20
-                            DEPENDING ON WS-CANDIDATES-COUNT.
-              05 WS-CANDIDATE PIC X(20).
-      * Result list to store matching anagrams
-       01 WS-RESULT-LIST PIC X(48).
-       01 WS-RESULT-INDEX PIC 99 VALUE 1.
-      * Index for iterating through candidates
-       01 WS-CANDIDATE-INDEX PIC 99.
-      * Temporary storage for sorted and lowercase strings
-       01 WS-CANDIDATE-SORTED PIC X(20).
-       01 WS-CANDIDATE-LOWERCASE PIC X(20).
-       01 WS-SUBJECT-SORTED PIC X(20).
-       01 WS-SUBJECT-LOWERCASE PIC X(20).
-      * Temporary variables for sorting procedure
-       01 WS-SORT-STRING PIC X(20).
-       01 WS-SORT-STRING-TEMP-CHAR PIC X.
-       01 WS-SORT-STRING-INDEX-A PIC 99.
-       01 WS-SORT-STRING-INDEX-B PIC 99.
-
-       PROCEDURE DIVISION.
-
-       FIND-ANAGRAMS.
-      *    Initialize result list and index
-           MOVE 1 TO WS-RESULT-INDEX
-           MOVE SPACES TO WS-RESULT-LIST
-
-      *    Convert subject to lowercase
-           MOVE WS-SUBJECT TO WS-SUBJECT-LOWERCASE
-           INSPECT WS-SUBJECT-LOWERCASE
-            CONVERTING "ABCDEFGHIJKLMNOPQRSTUVWXYZ"
-            TO "abcdefghijklmnopqrstuvwxyz"
-
-      *    Sort the subject
-           MOVE WS-SUBJECT-LOWERCASE TO WS-SORT-STRING
-           PERFORM SORT-STRING
-           MOVE WS-SORT-STRING TO WS-SUBJECT-SORTED
-
-      *    Loop through the candidates
-           PERFORM VARYING WS-CANDIDATE-INDEX
-            FROM 1 BY 1
-            UNTIL WS-CANDIDATE-INDEX > WS-CANDIDATES-COUNT
-
-      *        Convert candidate to lowercase
-               MOVE WS-CANDIDATES(WS-CANDIDATE-INDEX)
-                TO WS-CANDIDATE-LOWERCASE
-               INSPECT WS-CANDIDATE-LOWERCASE
-                CONVERTING "ABCDEFGHIJKLMNOPQRSTUVWXYZ"
-                TO "abcdefghijklmnopqrstuvwxyz"
-      *        Sort the candidate
-               MOVE WS-CANDIDATE-LOWERCASE TO WS-SORT-STRING
-               PERFORM SORT-STRING
-               MOVE WS-SORT-STRING TO WS-CANDIDATE-SORTED
-
-      *        Does the sorted candidate match the sorted subject and
-      *        does the lowercase candidate not match the lowercase
-      *        subject?
-               IF WS-CANDIDATE-SORTED = WS-SUBJECT-SORTED AND
-                  WS-CANDIDATE-LOWERCASE NOT = WS-SUBJECT-LOWERCASE
-      *            Add a comma if there are allready results
-                   IF WS-RESULT-INDEX > 1
-                       STRING WS-RESULT-LIST DELIMITED BY SPACE
-                              "," DELIMITED BY SIZE
-                              INTO WS-RESULT-LIST
-                   END-IF
-      *            Append the matching canidate to the result list
-                   STRING WS-RESULT-LIST DELIMITED BY SPACE
-                          WS-CANDIDATES(WS-CANDIDATE-INDEX)
-                          DELIMITED BY SPACE
-                          INTO WS-RESULT-LIST
-      *            Update the number of words in the result
-                   ADD 1 TO WS-RESULT-INDEX
-               END-IF
-           END-PERFORM
-           EXIT.
-
-      * A simple buble-sort used to sort a string.
-      * Move the string to be sorted into WS-SORT-STRING,
-      * Perform a SORT-STRING,
-      * Move the sorted string in WS-SORT-STRING into another variable
-       SORT-STRING.
-           PERFORM VARYING WS-SORT-STRING-INDEX-A FROM 1 BY 1
-            UNTIL WS-SORT-STRING-INDEX-A >= 20
-      *        Get the next character to compare
-               MOVE WS-SORT-STRING-INDEX-A TO WS-SORT-STRING-INDEX-B
-               ADD 1 TO WS-SORT-STRING-INDEX-B
-
-               PERFORM VARYING WS-SORT-STRING-INDEX-B
-                FROM WS-SORT-STRING-INDEX-B BY 1
-                UNTIL WS-SORT-STRING-INDEX-B > 20
-      *            Swap characters if they are out of order
-                   IF WS-SORT-STRING(WS-SORT-STRING-INDEX-A:1) >
-                      WS-SORT-STRING(WS-SORT-STRING-INDEX-B:1)
-                       MOVE WS-SORT-STRING(WS-SORT-STRING-INDEX-A:1)
-                        TO WS-SORT-STRING-TEMP-CHAR
-                       MOVE WS-SORT-STRING(WS-SORT-STRING-INDEX-B:1)
-                        TO WS-SORT-STRING(WS-SORT-STRING-INDEX-A:1)
-                       MOVE WS-SORT-STRING-TEMP-CHAR
-                        TO WS-SORT-STRING(WS-SORT-STRING-INDEX-B:1)
-                   END-IF
-               END-PERFORM
-           END-PERFORM
-           EXIT.
-
-       END PROGRAM ANAGRAM.
\ No newline at end of file
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID. ANAGRAM.
+000120 AUTHOR. R J BREHBERG.
+000130 INSTALLATION. WORD-GAME SYSTEMS DATA PROCESSING.
+000140 DATE-WRITTEN. 08/09/2026.
+000150 DATE-COMPILED.
+000160*--------------------------------------------------------------
+000170* MODIFICATION HISTORY
+000180*--------------------------------------------------------------
+000190* DATE       INIT  DESCRIPTION
+000200* ---------- ----  ------------------------------------------
+000210* 08/09/2026  RJB  ORIGINAL CALLABLE LETTER-FREQUENCY MATCH
+000220*                  ENGINE, NAMED ANAGMTCH.  FACTORED OUT OF THE
+000230*                  BATCH DRIVER'S OWN BEGIN-SUBJECT-MATCH/SCAN-
+000240*                  CANDIDATES-BATCH PARAGRAPHS SO OTHER JOB STEPS
+000250*                  AND ONLINE PROGRAMS CAN CALL THE SAME MATCH
+000260*                  LOGIC WITHOUT GOING THROUGH THE BATCH DRIVER.
+000270*                  GIVEN A SUBJECT WORD AND A BATCH
+000280*                  OF CANDIDATE WORDS, RETURNS THE CANDIDATES
+000290*                  THAT ARE FULL ANAGRAMS OF THE SUBJECT, THE
+000300*                  CANDIDATES THAT ARE A SUBSET MATCH (EVERY
+000310*                  LETTER IN THE CANDIDATE IS AVAILABLE IN THE
+000320*                  SUBJECT'S LETTER TILES), OR BOTH, DEPENDING
+000330*                  ON LK-MODE.  THE CALLER IS RESPONSIBLE FOR
+000340*                  VALIDATING SUBJECT AND CANDIDATE WORDS
+000350*                  BEFORE CALLING - THIS PROGRAM ASSUMES BOTH
+000360*                  ARE WELL-FORMED.
+000370* 08/09/2026  RJB  RENAMED FROM ANAGMTCH TO ANAGRAM.  CALLERS
+000380*                  OUTSIDE THIS SYSTEM WANT TO CODE
+000390*                  CALL "ANAGRAM" USING FOR THE LETTER-COUNT
+000400*                  COMPARE ITSELF, SO THIS SUBROUTINE TOOK THAT
+000410*                  NAME AND THE FORMER BATCH DRIVER (WHICH READ
+000420*                  ANAGRAM-IN, WROTE ANAGRAM-RPT, AND RAN THE
+000430*                  NIGHTLY JOB STEP) WAS RENAMED TO ANAGBAT.
+000440*--------------------------------------------------------------
+000450
+000460 ENVIRONMENT DIVISION.
+000470
+000480 DATA DIVISION.
+000490 WORKING-STORAGE SECTION.
+000500*--------------------------------------------------------------
+000510* LETTER-FREQUENCY TABLES USED IN PLACE OF A CHARACTER SORT.
+000520* EACH WORD IS REDUCED TO A COUNT OF HOW MANY TIMES EACH OF
+000530* THE 26 LETTERS APPEARS, SO TWO WORDS CAN BE COMPARED IN A
+000540* FIXED 26 COMPARISONS REGARDLESS OF WORD LENGTH.
+000550*--------------------------------------------------------------
+000560 01  WS-ALPHABET                PIC X(26) VALUE
+000570     "abcdefghijklmnopqrstuvwxyz".
+000580 01  WS-SUBJECT-COUNTS-TABLE.
+000590     05 WS-SUBJECT-COUNTS OCCURS 26 TIMES PIC 9(05) COMP.
+000600 01  WS-CANDIDATE-COUNTS-TABLE.
+000610     05 WS-CANDIDATE-COUNTS OCCURS 26 TIMES PIC 9(05) COMP.
+000620 01  WS-WORK-WORD               PIC X(40).
+000630 01  WS-WORK-COUNTS-TABLE.
+000640     05 WS-WORK-COUNTS OCCURS 26 TIMES PIC 9(05) COMP.
+000650 01  WS-LETTER-INDEX            PIC 99.
+000660
+000670*--------------------------------------------------------------
+000680* TEMPORARY STORAGE FOR LOWERCASE STRINGS
+000690*--------------------------------------------------------------
+000700 01  WS-SUBJECT-LOWERCASE       PIC X(40).
+000710 01  WS-CANDIDATE-LOWERCASE     PIC X(40).
+000720
+000730*--------------------------------------------------------------
+000740* SUBSET-MATCH SWITCH AND LOOP CONTROLS
+000750*--------------------------------------------------------------
+000760 01  WS-SUBSET-SWITCH           PIC X(01).
+000770     88 WS-IS-SUBSET-MATCH      VALUE "Y".
+000780 01  WS-CANDIDATE-INDEX         PIC 9(03).
+000790 01  WS-FULL-LIST-STARTED       PIC X(01) VALUE "N".
+000800     88 WS-FULL-LIST-HAS-ENTRY  VALUE "Y".
+000810 01  WS-SUBSET-LIST-STARTED     PIC X(01) VALUE "N".
+000820     88 WS-SUBSET-LIST-HAS-ENTRY VALUE "Y".
+000830*--------------------------------------------------------------
+000840* A MATCH LIST STOPS GROWING ONCE IT WOULD NO LONGER FIT IN
+000850* LK-FULL-MATCH-LIST/LK-SUBSET-MATCH-LIST - THE MATCH COUNT
+000860* KEEPS COUNTING EVERY MATCH EVEN AFTER THE LIST IS FULL, SO
+000870* WS-TRUNC-MARKER IS APPENDED ONCE TO SHOW THE PRINTED LIST
+000880* NO LONGER LISTS EVERY MATCH THE COUNT REFLECTS.
+000890*--------------------------------------------------------------
+000900 01  WS-LIST-CAPACITY           PIC 9(05) VALUE 4000.
+000910 01  WS-CURRENT-LIST-LEN        PIC 9(05).
+000920 01  WS-ITEM-LEN                PIC 9(05).
+000930 01  WS-NEEDED-LEN              PIC 9(05).
+000940 01  WS-TRUNC-MARKER            PIC X(19)
+000950                                 VALUE ",...(MORE OMITTED)".
+000960 01  WS-FULL-LIST-FULL-SWITCH   PIC X(01) VALUE "N".
+000970     88 WS-FULL-LIST-IS-FULL    VALUE "Y".
+000980 01  WS-SUBSET-LIST-FULL-SWITCH PIC X(01) VALUE "N".
+000990     88 WS-SUBSET-LIST-IS-FULL  VALUE "Y".
+001000
+001010 LINKAGE SECTION.
+001020 01  LK-MODE                    PIC X(01).
+001030     88 LK-MODE-FULL            VALUE "F".
+001040     88 LK-MODE-SUBSET          VALUE "S".
+001050     88 LK-MODE-BOTH            VALUE "B".
+001060 01  LK-SUBJECT-WORD            PIC X(40).
+001070 01  LK-CANDIDATES-COUNT        PIC 9(03).
+001080 01  LK-CANDIDATES-TABLE.
+001090     05 LK-CANDIDATE OCCURS 1 TO 500 TIMES
+001100                     DEPENDING ON LK-CANDIDATES-COUNT
+001110                     PIC X(40).
+001120 01  LK-FULL-MATCH-COUNT        PIC 9(03).
+001130 01  LK-FULL-MATCH-LIST         PIC X(4000).
+001140 01  LK-SUBSET-MATCH-COUNT      PIC 9(03).
+001150 01  LK-SUBSET-MATCH-LIST       PIC X(4000).
+001160
+001170 PROCEDURE DIVISION USING LK-MODE LK-SUBJECT-WORD
+001180     LK-CANDIDATES-COUNT LK-CANDIDATES-TABLE
+001190     LK-FULL-MATCH-COUNT LK-FULL-MATCH-LIST
+001200     LK-SUBSET-MATCH-COUNT LK-SUBSET-MATCH-LIST.
+001210
+001220 0000-MAINLINE.
+001230     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+001240     PERFORM 2000-SCAN-CANDIDATES THRU 2000-EXIT
+001250     GOBACK.
+001260
+001270 1000-INITIALIZE.
+001280     MOVE 0 TO LK-FULL-MATCH-COUNT
+001290     MOVE 0 TO LK-SUBSET-MATCH-COUNT
+001300     MOVE SPACES TO LK-FULL-MATCH-LIST
+001310     MOVE SPACES TO LK-SUBSET-MATCH-LIST
+001320     MOVE "N" TO WS-FULL-LIST-STARTED
+001330     MOVE "N" TO WS-SUBSET-LIST-STARTED
+001340     MOVE "N" TO WS-FULL-LIST-FULL-SWITCH
+001350     MOVE "N" TO WS-SUBSET-LIST-FULL-SWITCH
+001360     MOVE LK-SUBJECT-WORD TO WS-SUBJECT-LOWERCASE
+001370     INSPECT WS-SUBJECT-LOWERCASE
+001380      CONVERTING "ABCDEFGHIJKLMNOPQRSTUVWXYZ"
+001390      TO "abcdefghijklmnopqrstuvwxyz"
+001400     MOVE WS-SUBJECT-LOWERCASE TO WS-WORK-WORD
+001410     PERFORM 5000-BUILD-LETTER-COUNTS THRU 5000-EXIT
+001420     MOVE WS-WORK-COUNTS-TABLE TO WS-SUBJECT-COUNTS-TABLE.
+001430 1000-EXIT.
+001440     EXIT.
+001450
+001460* Compare each candidate in the batch against the subject's
+001470* letter counts, under whichever of full-anagram or subset
+001480* matching (or both) LK-MODE calls for.
+001490 2000-SCAN-CANDIDATES.
+001500     PERFORM VARYING WS-CANDIDATE-INDEX FROM 1 BY 1
+001510      UNTIL WS-CANDIDATE-INDEX > LK-CANDIDATES-COUNT
+001520         PERFORM 2100-SCAN-ONE-CANDIDATE THRU 2100-EXIT
+001530     END-PERFORM.
+001540 2000-EXIT.
+001550     EXIT.
+001560
+001570 2100-SCAN-ONE-CANDIDATE.
+001580     MOVE LK-CANDIDATE(WS-CANDIDATE-INDEX)
+001590      TO WS-CANDIDATE-LOWERCASE
+001600     INSPECT WS-CANDIDATE-LOWERCASE
+001610      CONVERTING "ABCDEFGHIJKLMNOPQRSTUVWXYZ"
+001620      TO "abcdefghijklmnopqrstuvwxyz"
+001630     IF WS-CANDIDATE-LOWERCASE NOT = WS-SUBJECT-LOWERCASE
+001640         MOVE WS-CANDIDATE-LOWERCASE TO WS-WORK-WORD
+001650         PERFORM 5000-BUILD-LETTER-COUNTS THRU 5000-EXIT
+001660         MOVE WS-WORK-COUNTS-TABLE TO WS-CANDIDATE-COUNTS-TABLE
+001670         IF LK-MODE-FULL OR LK-MODE-BOTH
+001680             IF WS-CANDIDATE-COUNTS-TABLE
+001690              = WS-SUBJECT-COUNTS-TABLE
+001700                 PERFORM 3000-APPEND-FULL-MATCH THRU 3000-EXIT
+001710             END-IF
+001720         END-IF
+001730         IF LK-MODE-SUBSET OR LK-MODE-BOTH
+001740             PERFORM 4000-CHECK-SUBSET-MATCH THRU 4000-EXIT
+001750         END-IF
+001760     END-IF.
+001770 2100-EXIT.
+001780     EXIT.
+001790
+001800* A subset match means every letter the candidate needs is
+001810* available among the subject's letter tiles, in sufficient
+001820* quantity - the candidate need not use every tile, unlike a
+001830* full anagram.
+001840 4000-CHECK-SUBSET-MATCH.
+001850     MOVE "Y" TO WS-SUBSET-SWITCH
+001860     PERFORM VARYING WS-LETTER-INDEX FROM 1 BY 1
+001870      UNTIL WS-LETTER-INDEX > 26
+001880         IF WS-CANDIDATE-COUNTS(WS-LETTER-INDEX)
+001890          > WS-SUBJECT-COUNTS(WS-LETTER-INDEX)
+001900             MOVE "N" TO WS-SUBSET-SWITCH
+001910         END-IF
+001920     END-PERFORM
+001930     IF WS-IS-SUBSET-MATCH
+001940         PERFORM 3100-APPEND-SUBSET-MATCH THRU 3100-EXIT
+001950     END-IF.
+001960 4000-EXIT.
+001970     EXIT.
+001980
+001990 3000-APPEND-FULL-MATCH.
+002000     IF NOT WS-FULL-LIST-IS-FULL
+002010         MOVE 0 TO WS-CURRENT-LIST-LEN
+002020         INSPECT LK-FULL-MATCH-LIST TALLYING WS-CURRENT-LIST-LEN
+002030          FOR CHARACTERS BEFORE INITIAL SPACE
+002040         MOVE 0 TO WS-ITEM-LEN
+002050         INSPECT LK-CANDIDATE(WS-CANDIDATE-INDEX) TALLYING
+002060          WS-ITEM-LEN FOR CHARACTERS BEFORE INITIAL SPACE
+002070         COMPUTE WS-NEEDED-LEN = WS-CURRENT-LIST-LEN + WS-ITEM-LEN
+002080         IF WS-FULL-LIST-HAS-ENTRY
+002090             ADD 1 TO WS-NEEDED-LEN
+002100         END-IF
+002110         IF WS-NEEDED-LEN > WS-LIST-CAPACITY
+002120             PERFORM 3050-MARK-FULL-LIST-FULL THRU 3050-EXIT
+002130         ELSE
+002140             IF WS-FULL-LIST-HAS-ENTRY
+002150                 STRING LK-FULL-MATCH-LIST DELIMITED BY SPACE
+002160                        "," DELIMITED BY SIZE
+002170                        INTO LK-FULL-MATCH-LIST
+002180             END-IF
+002190             STRING LK-FULL-MATCH-LIST DELIMITED BY SPACE
+002200              LK-CANDIDATE(WS-CANDIDATE-INDEX) DELIMITED BY SPACE
+002210                    INTO LK-FULL-MATCH-LIST
+002220             MOVE "Y" TO WS-FULL-LIST-STARTED
+002230         END-IF
+002240     END-IF
+002250     ADD 1 TO LK-FULL-MATCH-COUNT.
+002260 3000-EXIT.
+002270     EXIT.
+002280
+002290* The next full match (or the rest of it) no longer fits in
+002300* LK-FULL-MATCH-LIST - append WS-TRUNC-MARKER once so the
+002310* printed list shows it is incomplete, then stop growing it.
+002320* LK-FULL-MATCH-COUNT still counts every match found.
+002330 3050-MARK-FULL-LIST-FULL.
+002340     MOVE "Y" TO WS-FULL-LIST-FULL-SWITCH
+002350     IF WS-CURRENT-LIST-LEN + 19 NOT > WS-LIST-CAPACITY
+002360         STRING LK-FULL-MATCH-LIST DELIMITED BY SPACE
+002370                WS-TRUNC-MARKER DELIMITED BY SIZE
+002380                INTO LK-FULL-MATCH-LIST
+002390     END-IF.
+002400 3050-EXIT.
+002410     EXIT.
+002420
+002430 3100-APPEND-SUBSET-MATCH.
+002440     IF NOT WS-SUBSET-LIST-IS-FULL
+002450         MOVE 0 TO WS-CURRENT-LIST-LEN
+002460         INSPECT LK-SUBSET-MATCH-LIST TALLYING WS-CURRENT-LIST-LEN
+002470          FOR CHARACTERS BEFORE INITIAL SPACE
+002480         MOVE 0 TO WS-ITEM-LEN
+002490         INSPECT LK-CANDIDATE(WS-CANDIDATE-INDEX) TALLYING
+002500          WS-ITEM-LEN FOR CHARACTERS BEFORE INITIAL SPACE
+002510         COMPUTE WS-NEEDED-LEN = WS-CURRENT-LIST-LEN + WS-ITEM-LEN
+002520         IF WS-SUBSET-LIST-HAS-ENTRY
+002530             ADD 1 TO WS-NEEDED-LEN
+002540         END-IF
+002550         IF WS-NEEDED-LEN > WS-LIST-CAPACITY
+002560             PERFORM 3150-MARK-SUBSET-LIST-FULL THRU 3150-EXIT
+002570         ELSE
+002580             IF WS-SUBSET-LIST-HAS-ENTRY
+002590                 STRING LK-SUBSET-MATCH-LIST DELIMITED BY SPACE
+002600                        "," DELIMITED BY SIZE
+002610                        INTO LK-SUBSET-MATCH-LIST
+002620             END-IF
+002630             STRING LK-SUBSET-MATCH-LIST DELIMITED BY SPACE
+002640              LK-CANDIDATE(WS-CANDIDATE-INDEX) DELIMITED BY SPACE
+002650                    INTO LK-SUBSET-MATCH-LIST
+002660             MOVE "Y" TO WS-SUBSET-LIST-STARTED
+002670         END-IF
+002680     END-IF
+002690     ADD 1 TO LK-SUBSET-MATCH-COUNT.
+002700 3100-EXIT.
+002710     EXIT.
+002720
+002730* The next subset match no longer fits in LK-SUBSET-MATCH-LIST -
+002740* append WS-TRUNC-MARKER once so the printed list shows it is
+002750* incomplete, then stop growing it.  LK-SUBSET-MATCH-COUNT still
+002760* counts every match found.
+002770 3150-MARK-SUBSET-LIST-FULL.
+002780     MOVE "Y" TO WS-SUBSET-LIST-FULL-SWITCH
+002790     IF WS-CURRENT-LIST-LEN + 19 NOT > WS-LIST-CAPACITY
+002800         STRING LK-SUBSET-MATCH-LIST DELIMITED BY SPACE
+002810                WS-TRUNC-MARKER DELIMITED BY SIZE
+002820                INTO LK-SUBSET-MATCH-LIST
+002830     END-IF.
+002840 3150-EXIT.
+002850     EXIT.
+002860
+002870* Reduce WS-WORK-WORD to a table of how many times each of the
+002880* 26 letters appears, in WS-WORK-COUNTS-TABLE.
+002890 5000-BUILD-LETTER-COUNTS.
+002900     MOVE ZEROS TO WS-WORK-COUNTS-TABLE
+002910     PERFORM VARYING WS-LETTER-INDEX FROM 1 BY 1
+002920      UNTIL WS-LETTER-INDEX > 26
+002930         INSPECT WS-WORK-WORD TALLYING
+002940          WS-WORK-COUNTS(WS-LETTER-INDEX)
+002950          FOR ALL WS-ALPHABET(WS-LETTER-INDEX:1)
+002960     END-PERFORM.
+002970 5000-EXIT.
+002980     EXIT.
+002990
+003000 END PROGRAM ANAGRAM.
