@@ -0,0 +1,110 @@
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID. ANAGLOAD.
+000120 AUTHOR. R J BREHBERG.
+000130 INSTALLATION. WORD-GAME SYSTEMS DATA PROCESSING.
+000140 DATE-WRITTEN. 08/09/2026.
+000150 DATE-COMPILED.
+000160*--------------------------------------------------------------
+000170* MODIFICATION HISTORY
+000180*--------------------------------------------------------------
+000190* DATE       INIT  DESCRIPTION
+000200* ---------- ----  ------------------------------------------
+000210* 08/09/2026  RJB  LOAD UTILITY FOR THE ANAGRAM-DICT KEYED
+000220*                  DICTIONARY FILE.  READS THE RAW WORD LIST
+000230*                  FROM DICTIN, ONE WORD PER LINE, AND WRITES
+000240*                  EACH GOOD WORD TO ANAGRAM-DICT KEYED BY THE
+000250*                  LOWERCASED WORD ITSELF.  RUN THIS STEP
+000260*                  AHEAD OF ANAGBAT WHENEVER THE VENDOR SENDS
+000270*                  A REFRESHED DICTIONARY FEED.  ACCESS MODE IS
+000280*                  RANDOM, NOT SEQUENTIAL, SINCE THE VENDOR
+000290*                  WORD LIST DOES NOT ARRIVE IN KEY SEQUENCE.
+000300* 08/09/2026  RJB  UPDATED THIS NOTE FOR THE NIGHTLY BATCH
+000310*                  DRIVER'S RENAME FROM ANAGRAM TO ANAGBAT.
+000320*--------------------------------------------------------------
+000330
+000340 ENVIRONMENT DIVISION.
+000350 INPUT-OUTPUT SECTION.
+000360 FILE-CONTROL.
+000370     SELECT DICT-IN ASSIGN TO DICTIN
+000380         ORGANIZATION IS LINE SEQUENTIAL.
+000390
+000400     SELECT ANAGRAM-DICT ASSIGN TO ANAGDICT
+000410         ORGANIZATION IS INDEXED
+000420         ACCESS MODE IS RANDOM
+000430         RECORD KEY IS DICT-WORD
+000440         FILE STATUS IS WS-DICT-STATUS.
+000450
+000460 DATA DIVISION.
+000470 FILE SECTION.
+000480 FD  DICT-IN.
+000490 01  DICT-IN-LINE               PIC X(40).
+000500
+000510 FD  ANAGRAM-DICT.
+000520 01  DICT-RECORD.
+000530     05 DICT-WORD               PIC X(40).
+000540
+000550 WORKING-STORAGE SECTION.
+000560*--------------------------------------------------------------
+000570* SWITCHES
+000580*--------------------------------------------------------------
+000590 77  WS-EOF-SWITCH              PIC X(01) VALUE "N".
+000600     88 WS-END-OF-FILE          VALUE "Y".
+000610 77  WS-DICT-STATUS             PIC X(02) VALUE "00".
+000620
+000630*--------------------------------------------------------------
+000640* RUN COUNTS
+000650*--------------------------------------------------------------
+000660 01  WS-WORDS-LOADED            PIC 9(06) VALUE 0.
+000670 01  WS-WORDS-REJECTED          PIC 9(06) VALUE 0.
+000680
+000690 PROCEDURE DIVISION.
+000700
+000710 0000-MAINLINE.
+000720     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+000730     PERFORM 2000-LOAD-WORD THRU 2000-EXIT
+000740         UNTIL WS-END-OF-FILE
+000750     PERFORM 3000-TERMINATE THRU 3000-EXIT
+000760     STOP RUN.
+000770
+000780 1000-INITIALIZE.
+000790     OPEN INPUT DICT-IN
+000800     OPEN OUTPUT ANAGRAM-DICT
+000810     PERFORM 8000-READ-WORD THRU 8000-EXIT.
+000820 1000-EXIT.
+000830     EXIT.
+000840
+000850 2000-LOAD-WORD.
+000860     MOVE DICT-IN-LINE TO DICT-WORD
+000870     INSPECT DICT-WORD
+000880      CONVERTING "ABCDEFGHIJKLMNOPQRSTUVWXYZ"
+000890      TO "abcdefghijklmnopqrstuvwxyz"
+000900     IF DICT-WORD = SPACES
+000910         ADD 1 TO WS-WORDS-REJECTED
+000920     ELSE
+000930         WRITE DICT-RECORD
+000940             INVALID KEY ADD 1 TO WS-WORDS-REJECTED
+000950         END-WRITE
+000960         IF WS-DICT-STATUS = "00"
+000970             ADD 1 TO WS-WORDS-LOADED
+000980         END-IF
+000990     END-IF
+001000     PERFORM 8000-READ-WORD THRU 8000-EXIT.
+001010 2000-EXIT.
+001020     EXIT.
+001030
+001040 3000-TERMINATE.
+001050     CLOSE DICT-IN
+001060     CLOSE ANAGRAM-DICT
+001070     DISPLAY "ANAGLOAD WORDS LOADED:   " WS-WORDS-LOADED
+001080     DISPLAY "ANAGLOAD WORDS REJECTED: " WS-WORDS-REJECTED.
+001090 3000-EXIT.
+001100     EXIT.
+001110
+001120 8000-READ-WORD.
+001130     READ DICT-IN
+001140         AT END SET WS-END-OF-FILE TO TRUE
+001150     END-READ.
+001160 8000-EXIT.
+001170     EXIT.
+001180
+001190 END PROGRAM ANAGLOAD.
