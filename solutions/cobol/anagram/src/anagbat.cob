@@ -0,0 +1,829 @@
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID. ANAGBAT.
+000120 AUTHOR. R J BREHBERG.
+000130 INSTALLATION. WORD-GAME SYSTEMS DATA PROCESSING.
+000140 DATE-WRITTEN. 02/10/2024.
+000150 DATE-COMPILED.
+000160*--------------------------------------------------------------
+000170* MODIFICATION HISTORY
+000180*--------------------------------------------------------------
+000190* DATE       INIT  DESCRIPTION
+000200* ---------- ----  ------------------------------------------
+000210* 02/10/2024  RJB  ORIGINAL ANAGRAM EXERCISE SOLUTION.
+000220* 08/09/2026  RJB  CONVERTED FROM A WORKING-STORAGE-ONLY
+000230*                  EXERCISE INTO A BATCH JOB STEP.  SUBJECT
+000240*                  AND CANDIDATE WORDS ARE NOW READ FROM THE
+000250*                  ANAGRAM-IN DATASET, ONE SUBJECT RECORD
+000260*                  GROUP AT A TIME, AND FIND-ANAGRAMS IS
+000270*                  PERFORMED ONCE PER GROUP UNTIL END OF FILE.
+000280* 08/09/2026  RJB  ADDED THE ANAGRAM-RPT PRINT FILE.  EACH
+000290*                  SUBJECT AND ITS MATCHING CANDIDATES ARE NOW
+000300*                  LISTED ON THE REPORT, WITH END-OF-RUN
+000310*                  CONTROL TOTALS FOR THE EDITORS.
+000320* 08/09/2026  RJB  WIDENED SUBJECT AND CANDIDATE WORD FIELDS TO
+000330*                  PIC X(40) SO LONGER COMPOUND-WORD CANDIDATES
+000340*                  FROM THE VENDOR FEED NO LONGER TRUNCATE.
+000350* 08/09/2026  RJB  REPLACED THE BUBBLE SORT IN SORT-STRING WITH
+000360*                  LETTER-FREQUENCY COUNTING (BUILD-LETTER-
+000370*                  COUNTS).  THE SUBJECT IS REDUCED TO COUNTS
+000380*                  ONCE PER SUBJECT INSTEAD OF RE-SORTED FOR
+000390*                  EVERY CANDIDATE, TO HOLD THE NIGHTLY BATCH
+000400*                  WINDOW AS THE DICTIONARY FEED GROWS.
+000410* 08/09/2026  RJB  ADDED THE ANAGRAM-DICT INDEXED DICTIONARY
+000420*                  FILE.  WHEN A SUBJECT RECORD CARRIES NO
+000430*                  INLINE CANDIDATE LIST, THE FULL DICTIONARY
+000440*                  IS SCANNED IN BATCHES INSTEAD OF BEING
+000450*                  LIMITED TO THE 20-CANDIDATE WORKING-STORAGE
+000460*                  TABLE.  SEE ANAGLOAD FOR THE LOAD UTILITY
+000470*                  THAT BUILDS ANAGRAM-DICT FROM THE VENDOR
+000480*                  WORD LIST.
+000490* 08/09/2026  RJB  ADDED THE ANAGCKPT CHECKPOINT FILE.  THE RUN
+000500*                  POSITION AND CONTROL TOTALS ARE REWRITTEN
+000510*                  TO IT EVERY WS-CHECKPOINT-INTERVAL SUBJECTS
+000520*                  SO AN ABENDED RUN CAN RESTART WITHOUT
+000530*                  REPROCESSING SUBJECTS ALREADY MATCHED.
+000540* 08/09/2026  RJB  ADDED VALIDATE-WORD AND THE ANAGREJ REJECT
+000550*                  REPORT.  BLANK, NON-ALPHABETIC, OR APPARENTLY
+000560*                  TRUNCATED SUBJECT AND CANDIDATE WORDS ARE NOW
+000570*                  LOGGED TO ANAGREJ AND SKIPPED INSTEAD OF
+000580*                  FALLING THROUGH TO THE LETTER-COUNT COMPARE.
+000590* 08/09/2026  RJB  ADDED THE ANAGAUD AUDIT LOG.  ONE LINE IS
+000600*                  APPENDED TO IT AT THE END OF EVERY RUN WITH
+000610*                  THE RUN DATE AND TIME AND THE SUBJECT, MATCH,
+000620*                  AND REJECT CONTROL TOTALS.
+000630* 08/09/2026  RJB  FACTORED THE LETTER-FREQUENCY COMPARE OUT OF
+000640*                  BEGIN-SUBJECT-MATCH/SCAN-CANDIDATES-BATCH AND
+000650*                  INTO THE NEW CALLABLE MATCH-ENGINE SUBROUTINE,
+000660*                  WHICH ANY OTHER JOB STEP OR ONLINE PROGRAM CAN
+000670*                  NOW CALL DIRECTLY.  THE SUBROUTINE ALSO ADDS A
+000680*                  SUBSET/PARTIAL LETTER-TILE MATCH MODE ALONGSIDE
+000690*                  THE EXISTING FULL-ANAGRAM MODE - WS-MATCH-MODE
+000700*                  RUNS BOTH ON EVERY CALL, SO THE NEW SUBSET
+000710*                  RESULT LIST APPEARS ON THE REPORT WITHOUT
+000720*                  TAKING AWAY THE ORIGINAL FULL-ANAGRAM RESULTS.
+000730* 08/09/2026  RJB  RENAMED THIS BATCH DRIVER FROM ANAGRAM TO
+000740*                  ANAGBAT SO THE CALLABLE MATCH-ENGINE SUBROUTINE
+000750*                  COULD TAKE THE NAME ANAGRAM - OUR OWN CALL
+000760*                  STATEMENT BELOW AND ANY OTHER JOB STEP THAT
+000770*                  WANTS THE LETTER-COUNT COMPARE NOW CODE
+000780*                  CALL "ANAGRAM" USING DIRECTLY, MATCHING THE
+000790*                  SYSTEM'S OWN NAME RATHER THAN AN INTERNAL
+000800*                  SUBROUTINE NICKNAME.  ALSO WIDENED RD-RESULT-
+000810*                  LIST AND RS-RESULT-LIST ON ANAGRAM-RPT TO THE
+000820*                  SAME 20000-BYTE CAPACITY AS THE WORKING-STORAGE
+000830*                  RESULT LISTS THEY ARE COPIED FROM, SO A LONG
+000840*                  MATCH LIST'S TRUNCATION MARKER REACHES THE
+000850*                  PRINTED REPORT INSTEAD OF BEING SILENTLY RE-
+000860*                  TRUNCATED AT THE OLD 140/164-BYTE REPORT FIELD
+000870*                  WIDTH, AND RESOLVED AUD-DATASET AT RUN END FROM
+000880*                  THE DD_ANAGIN/dd_ANAGIN/ANAGIN ENVIRONMENT
+000890*                  OVERRIDES ANAGRAM-IN'S OWN DYNAMIC ASSIGNMENT
+000900*                  WOULD HONOR, FALLING BACK TO THE ASSIGN
+000910*                  CLAUSE'S OWN LITERAL, INSTEAD OF A HARDCODED
+000920*                  VALUE.
+000930*--------------------------------------------------------------
+000940
+000950 ENVIRONMENT DIVISION.
+000960 INPUT-OUTPUT SECTION.
+000970 FILE-CONTROL.
+000980     SELECT ANAGRAM-IN ASSIGN TO ANAGIN
+000990         ORGANIZATION IS SEQUENTIAL.
+001000
+001010     SELECT ANAGRAM-DICT ASSIGN TO ANAGDICT
+001020         ORGANIZATION IS INDEXED
+001030         ACCESS MODE IS DYNAMIC
+001040         RECORD KEY IS DICT-WORD
+001050         FILE STATUS IS WS-DICT-STATUS.
+001060
+001070     SELECT ANAGRAM-RPT ASSIGN TO ANAGRPT
+001080         ORGANIZATION IS LINE SEQUENTIAL.
+001090
+001100     SELECT ANAGRAM-CKPT ASSIGN TO ANAGCKPT
+001110         ORGANIZATION IS SEQUENTIAL
+001120         FILE STATUS IS WS-CKPT-STATUS.
+001130
+001140     SELECT ANAGRAM-REJ ASSIGN TO ANAGREJ
+001150         ORGANIZATION IS LINE SEQUENTIAL.
+001160
+001170     SELECT ANAGRAM-AUDIT ASSIGN TO ANAGAUD
+001180         ORGANIZATION IS LINE SEQUENTIAL.
+001190
+001200 DATA DIVISION.
+001210 FILE SECTION.
+001220 FD  ANAGRAM-IN
+001230     RECORDING MODE IS F.
+001240 01  ANAGRAM-IN-RECORD.
+001250     05 AI-SUBJECT-WORD         PIC X(40).
+001260     05 AI-CANDIDATES-COUNT     PIC 9(02).
+001270     05 AI-CANDIDATES-TABLE.
+001280        10 AI-CANDIDATE OCCURS 1 TO 20 TIMES
+001290                        DEPENDING ON AI-CANDIDATES-COUNT
+001300                        PIC X(40).
+001310
+001320 FD  ANAGRAM-DICT.
+001330 01  DICT-RECORD.
+001340     05 DICT-WORD               PIC X(40).
+001350
+001360 FD  ANAGRAM-RPT.
+001370 01  RPT-LINE                   PIC X(20042).
+001380
+001390 FD  ANAGRAM-CKPT.
+001400 01  CKPT-RECORD.
+001410     05 CKPT-RECORD-NUM         PIC 9(08).
+001420     05 CKPT-SUBJECTS-PROCESSED PIC 9(06).
+001430     05 CKPT-SUBJECTS-ZERO-MATCHES PIC 9(06).
+001440     05 CKPT-TOTAL-MATCHES      PIC 9(06).
+001450     05 CKPT-TOTAL-SUBSET-MATCHES PIC 9(06).
+001460     05 CKPT-REJECT-COUNT       PIC 9(06).
+001470
+001480 FD  ANAGRAM-REJ.
+001490 01  REJ-LINE                   PIC X(99).
+001500
+001510 FD  ANAGRAM-AUDIT.
+001520 01  AUDIT-LINE                 PIC X(72).
+001530
+001540 WORKING-STORAGE SECTION.
+001550*--------------------------------------------------------------
+001560* SWITCHES
+001570*--------------------------------------------------------------
+001580 77  WS-EOF-SWITCH              PIC X(01) VALUE "N".
+001590     88 WS-END-OF-FILE          VALUE "Y".
+001600 77  WS-DICT-EOF-SWITCH         PIC X(01) VALUE "N".
+001610     88 WS-DICT-END-OF-FILE     VALUE "Y".
+001620 77  WS-DICT-STATUS             PIC X(02) VALUE "00".
+001630 77  WS-CKPT-STATUS             PIC X(02) VALUE "00".
+001640
+001650*--------------------------------------------------------------
+001660* RESTART/CHECKPOINT CONTROLS.  A CHECKPOINT RECORD IS
+001670* REWRITTEN TO ANAGCKPT EVERY WS-CHECKPOINT-INTERVAL SUBJECTS
+001680* SO AN ABENDED RUN CAN RESTART AT 1000-INITIALIZE WITHOUT
+001690* REPROCESSING SUBJECTS ALREADY COMPLETED.  THE INTERVAL IS 1 -
+001700* ANAGRAM-RPT AND ANAGRAM-REJ EACH GET THEIR DETAIL OR REJECT
+001710* LINE WRITTEN IMMEDIATELY AS PART OF PROCESSING ONE SUBJECT, NOT
+001720* BATCHED UP AND FLUSHED AT CHECKPOINT TIME, SO THE CHECKPOINTED
+001730* POSITION HAS TO STAY CURRENT WITH THE LAST SUBJECT ACTUALLY
+001740* WRITTEN TO THOSE TWO FILES OR A RESTART WOULD RE-APPEND LINES
+001750* THAT ARE ALREADY ON DISK FROM THE ABENDED RUN.
+001760*--------------------------------------------------------------
+001770 01  WS-SUBJECT-RECORD-NUM      PIC 9(08) VALUE 0.
+001780 01  WS-CKPT-SKIP-COUNT         PIC 9(08) VALUE 0.
+001790 01  WS-RECORDS-SINCE-CKPT      PIC 9(03) VALUE 0.
+001800 01  WS-CHECKPOINT-INTERVAL     PIC 9(03) VALUE 1.
+001810
+001820*--------------------------------------------------------------
+001830* SUBJECT WORD BEING COMPARED, AND ITS CANDIDATE LIST FOR THE
+001840* CURRENT RECORD GROUP
+001850*--------------------------------------------------------------
+001860 01  WS-SUBJECT                 PIC X(40).
+001870 01  WS-CANDIDATES-COUNT        PIC 9(03).
+001880 01  WS-CANDIDATES-TABLE.
+001890     05 WS-CANDIDATES OCCURS 1 TO 500
+001900                      DEPENDING ON WS-CANDIDATES-COUNT.
+001910        10 WS-CANDIDATE         PIC X(40).
+001920*--------------------------------------------------------------
+001930* ONE BATCH OF WORDS READ FROM ANAGRAM-DICT WHEN A SUBJECT
+001940* RECORD CARRIES NO INLINE CANDIDATE LIST
+001950*--------------------------------------------------------------
+001960 01  WS-DICT-BATCH-MAX          PIC 9(03) VALUE 500.
+001970 01  WS-DICT-BATCH-INDEX        PIC 9(03).
+001980
+001990*--------------------------------------------------------------
+002000* RESULT LIST TO STORE MATCHING ANAGRAMS FOR ONE SUBJECT
+002010*--------------------------------------------------------------
+002020 01  WS-RESULT-LIST             PIC X(20000).
+002030 01  WS-RESULT-INDEX            PIC 99 VALUE 1.
+002040 01  WS-MATCH-COUNT             PIC 9(05) VALUE 0.
+002050*--------------------------------------------------------------
+002060* SUBSET/PARTIAL-MATCH RESULT LIST - WORDS THAT CAN BE MADE
+002070* FROM A SUBSET OF THE SUBJECT'S LETTER TILES, ALONGSIDE THE
+002080* FULL-ANAGRAM RESULT LIST ABOVE
+002090*--------------------------------------------------------------
+002100 01  WS-SUBSET-RESULT-LIST      PIC X(20000).
+002110 01  WS-SUBSET-RESULT-INDEX     PIC 99 VALUE 1.
+002120 01  WS-SUBSET-MATCH-COUNT      PIC 9(05) VALUE 0.
+002130*--------------------------------------------------------------
+002140* WS-RESULT-LIST/WS-SUBSET-RESULT-LIST STOP GROWING ONCE A
+002150* BATCH'S MATCHES NO LONGER FIT - WS-TRUNC-MARKER IS APPENDED
+002160* ONCE SO THE PRINTED LIST SHOWS IT NO LONGER LISTS EVERY
+002170* MATCH WS-MATCH-COUNT/WS-SUBSET-MATCH-COUNT REFLECT.
+002180*--------------------------------------------------------------
+002190 01  WS-RESULT-CAPACITY         PIC 9(05) VALUE 20000.
+002200 01  WS-CURRENT-LIST-LEN        PIC 9(05).
+002210 01  WS-ITEM-LEN                PIC 9(05).
+002220 01  WS-NEEDED-LEN              PIC 9(05).
+002230 01  WS-TRUNC-MARKER            PIC X(19)
+002240                                 VALUE ",...(MORE OMITTED)".
+002250 01  WS-RESULT-FULL-SWITCH      PIC X(01) VALUE "N".
+002260     88 WS-RESULT-LIST-IS-FULL  VALUE "Y".
+002270 01  WS-SUBSET-RESULT-FULL-SWITCH PIC X(01) VALUE "N".
+002280     88 WS-SUBSET-RESULT-LIST-IS-FULL VALUE "Y".
+002290
+002300*--------------------------------------------------------------
+002310* RUN CONTROL TOTALS FOR THE ANAGRAM-RPT FOOTER
+002320*--------------------------------------------------------------
+002330 01  WS-SUBJECTS-PROCESSED      PIC 9(06) VALUE 0.
+002340 01  WS-SUBJECTS-ZERO-MATCHES   PIC 9(06) VALUE 0.
+002350 01  WS-TOTAL-MATCHES           PIC 9(06) VALUE 0.
+002360 01  WS-TOTAL-SUBSET-MATCHES    PIC 9(06) VALUE 0.
+002370
+002380*--------------------------------------------------------------
+002390* INDEX FOR ITERATING THROUGH CANDIDATES, AND A COUNT OF HOW
+002400* MANY SURVIVED VALIDATION IN THE CURRENT BATCH
+002410*--------------------------------------------------------------
+002420 01  WS-CANDIDATE-INDEX         PIC 9(03).
+002430 01  WS-CLEAN-COUNT             PIC 9(03).
+002440*--------------------------------------------------------------
+002450* SET BY THE CALLER OF SCAN-CANDIDATES-BATCH TO SAY WHETHER THE
+002460* CURRENT BATCH CAME FROM THE SUBJECT'S OWN INLINE CANDIDATE
+002470* LIST OR FROM AN ANAGRAM-DICT BATCH, SO A CANDIDATE REJECTED BY
+002480* FILTER-CANDIDATES-BATCH IS TAGGED WITH WHERE IT ACTUALLY CAME
+002490* FROM - ANAGRAM-DICT IS KEYED, NOT SEQUENTIAL, SO A DICTIONARY
+002500* REJECT HAS NO ANAGRAM-IN RECORD NUMBER OF ITS OWN TO REPORT.
+002510*--------------------------------------------------------------
+002520 01  WS-CANDIDATE-SOURCE        PIC X(01).
+002530     88 WS-SOURCE-IS-SUBJECT    VALUE "S".
+002540     88 WS-SOURCE-IS-DICTIONARY VALUE "D".
+002550
+002560*--------------------------------------------------------------
+002570* THE MATCH MODE PASSED TO ANAGRAM - "B" CHECKS A CANDIDATE
+002580* FOR BOTH A FULL ANAGRAM AND A SUBSET/PARTIAL LETTER-TILE
+002590* MATCH ON EVERY RUN, SO NEITHER MODE REPLACES THE OTHER.
+002600*--------------------------------------------------------------
+002610 01  WS-MATCH-MODE              PIC X(01) VALUE "B".
+002620 01  WS-CALL-FULL-COUNT         PIC 9(03).
+002630 01  WS-CALL-FULL-LIST          PIC X(4000).
+002640 01  WS-CALL-SUBSET-COUNT       PIC 9(03).
+002650 01  WS-CALL-SUBSET-LIST        PIC X(4000).
+002660
+002670*--------------------------------------------------------------
+002680* LETTER-FREQUENCY TABLE USED BY VALIDATE-WORD TO CONFIRM A
+002690* WORD CONTAINS NOTHING BUT LETTERS - THE FULL-ANAGRAM AND
+002700* SUBSET-MATCH COMPARISONS THEMSELVES ARE DONE BY THE ANAGRAM
+002710* SUBROUTINE, CALLED FROM SCAN-CANDIDATES-BATCH BELOW.
+002720*--------------------------------------------------------------
+002730 01  WS-ALPHABET                PIC X(26) VALUE
+002740     "abcdefghijklmnopqrstuvwxyz".
+002750 01  WS-WORK-WORD               PIC X(40).
+002760 01  WS-WORK-COUNTS-TABLE.
+002770     05 WS-WORK-COUNTS OCCURS 26 TIMES PIC 9(05) COMP.
+002780 01  WS-LETTER-INDEX            PIC 99.
+002790
+002800*--------------------------------------------------------------
+002810* REPORT LINE WORK AREAS
+002820*--------------------------------------------------------------
+002830 01  WS-RPT-HEADING-1.
+002840     05 FILLER                  PIC X(25)
+002850                                 VALUE "ANAGRAM MATCH REPORT".
+002860 01  WS-RPT-HEADING-2.
+002870     05 FILLER                  PIC X(10) VALUE "SUBJECT".
+002880     05 FILLER                  PIC X(08) VALUE SPACES.
+002890     05 FILLER                  PIC X(12) VALUE "MATCHES".
+002900 01  WS-RPT-DETAIL.
+002910     05 RD-SUBJECT              PIC X(40).
+002920     05 FILLER                  PIC X(02) VALUE SPACES.
+002930     05 RD-RESULT-LIST          PIC X(20000).
+002940 01  WS-RPT-SUBSET-DETAIL.
+002950     05 RS-LABEL                PIC X(18)
+002960                                 VALUE "  SUBSET MATCHES:".
+002970     05 RS-RESULT-LIST          PIC X(20000).
+002980 01  WS-RPT-TOTAL-LINE.
+002990     05 RT-LABEL                PIC X(28).
+003000     05 RT-VALUE                PIC ZZZ,ZZ9.
+003010
+003020*--------------------------------------------------------------
+003030* VALIDATION OF SUBJECT AND CANDIDATE WORDS, AND THE REJECT
+003040* REPORT LINE WORK AREA.  A WORD FAILS VALIDATION WHEN IT IS
+003050* BLANK, CONTAINS ANYTHING BUT LETTERS, OR FILLS THE ENTIRE
+003060* FIELD (A SIGN THE VENDOR FEED TRUNCATED IT).
+003070*--------------------------------------------------------------
+003080 01  WS-VALIDATE-INPUT          PIC X(40).
+003090 01  WS-WORD-LEN                PIC 9(02).
+003100 01  WS-ALPHA-TOTAL             PIC 9(05).
+003110 01  WS-VALID-SWITCH            PIC X(01).
+003120     88 WS-WORD-IS-VALID        VALUE "Y".
+003130 01  WS-REJECT-REASON           PIC X(45).
+003140 01  WS-REJECT-COUNT            PIC 9(06) VALUE 0.
+003150 01  WS-REJ-DETAIL.
+003160     05 RJ-SOURCE               PIC X(01).
+003170         88 RJ-SOURCE-IS-SUBJECT    VALUE "S".
+003180         88 RJ-SOURCE-IS-DICTIONARY VALUE "D".
+003190     05 FILLER                  PIC X(01) VALUE SPACES.
+003200     05 RJ-RECORD-NUM           PIC Z(07)9.
+003210     05 FILLER                  PIC X(02) VALUE SPACES.
+003220     05 RJ-WORD                 PIC X(40).
+003230     05 FILLER                  PIC X(02) VALUE SPACES.
+003240     05 RJ-REASON               PIC X(45).
+003250
+003260*--------------------------------------------------------------
+003270* ONE LINE IS WRITTEN TO ANAGAUD AT THE END OF EVERY RUN,
+003280* RECORDING WHEN THE RUN FINISHED AND ITS CONTROL TOTALS.
+003290*--------------------------------------------------------------
+003300 01  WS-RUN-DATE                PIC 9(08).
+003310 01  WS-RUN-TIME                PIC 9(08).
+003320 01  WS-AUD-DETAIL.
+003330     05 AUD-RUN-DATE            PIC 9(08).
+003340     05 FILLER                  PIC X(01) VALUE SPACES.
+003350     05 AUD-RUN-TIME            PIC 9(08).
+003360     05 FILLER                  PIC X(01) VALUE SPACES.
+003370     05 AUD-DATASET             PIC X(26).
+003380     05 FILLER                  PIC X(01) VALUE SPACES.
+003390     05 AUD-SUBJECTS            PIC Z(05)9.
+003400     05 FILLER                  PIC X(01) VALUE SPACES.
+003410     05 AUD-MATCHES             PIC Z(05)9.
+003420     05 FILLER                  PIC X(01) VALUE SPACES.
+003430     05 AUD-SUBSET-MATCHES      PIC Z(05)9.
+003440     05 FILLER                  PIC X(01) VALUE SPACES.
+003450     05 AUD-REJECTS             PIC Z(05)9.
+003460
+003470 PROCEDURE DIVISION.
+003480
+003490 0000-MAINLINE.
+003500     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+003510     PERFORM 2000-PROCESS-SUBJECT THRU 2000-EXIT
+003520         UNTIL WS-END-OF-FILE
+003530     PERFORM 3000-TERMINATE THRU 3000-EXIT
+003540     STOP RUN.
+003550
+003560 1000-INITIALIZE.
+003570     PERFORM 1100-RESTART-CHECK THRU 1100-EXIT
+003580     OPEN INPUT ANAGRAM-IN
+003590     OPEN INPUT ANAGRAM-DICT
+003600     OPEN EXTEND ANAGRAM-AUDIT
+003610     IF WS-CKPT-SKIP-COUNT > 0
+003620*        Resuming after a checkpoint - append to the report and
+003630*        reject files already on disk from the abended run
+003640*        instead of truncating them, so the body and the
+003650*        restored footer totals still reconcile
+003660         OPEN EXTEND ANAGRAM-RPT
+003670         OPEN EXTEND ANAGRAM-REJ
+003680     ELSE
+003690         OPEN OUTPUT ANAGRAM-RPT
+003700         OPEN OUTPUT ANAGRAM-REJ
+003710         MOVE WS-RPT-HEADING-1 TO RPT-LINE
+003720         WRITE RPT-LINE
+003730         MOVE WS-RPT-HEADING-2 TO RPT-LINE
+003740         WRITE RPT-LINE
+003750         MOVE SPACES TO RPT-LINE
+003760         WRITE RPT-LINE
+003770     END-IF
+003780     PERFORM 8000-READ-SUBJECT THRU 8000-EXIT
+003790         UNTIL WS-SUBJECT-RECORD-NUM >= WS-CKPT-SKIP-COUNT
+003800             OR WS-END-OF-FILE
+003810     PERFORM 8000-READ-SUBJECT THRU 8000-EXIT.
+003820 1000-EXIT.
+003830     EXIT.
+003840
+003850* Look for a checkpoint left behind by a prior run that did not
+003860* reach 3000-TERMINATE.  When one is found, restart picks up
+003870* right after the last subject record the checkpoint covers,
+003880* and the run control totals resume from where it left off.
+003890 1100-RESTART-CHECK.
+003900     MOVE 0 TO WS-CKPT-SKIP-COUNT
+003910     OPEN INPUT ANAGRAM-CKPT
+003920     IF WS-CKPT-STATUS = "00"
+003930         READ ANAGRAM-CKPT
+003940             AT END CONTINUE
+003950         END-READ
+003960         IF WS-CKPT-STATUS = "00"
+003970             MOVE CKPT-RECORD-NUM TO WS-CKPT-SKIP-COUNT
+003980             MOVE CKPT-SUBJECTS-PROCESSED TO WS-SUBJECTS-PROCESSED
+003990             MOVE CKPT-SUBJECTS-ZERO-MATCHES
+004000              TO WS-SUBJECTS-ZERO-MATCHES
+004010             MOVE CKPT-TOTAL-MATCHES TO WS-TOTAL-MATCHES
+004020             MOVE CKPT-TOTAL-SUBSET-MATCHES
+004030              TO WS-TOTAL-SUBSET-MATCHES
+004040             MOVE CKPT-REJECT-COUNT TO WS-REJECT-COUNT
+004050         END-IF
+004060         CLOSE ANAGRAM-CKPT
+004070     END-IF.
+004080 1100-EXIT.
+004090     EXIT.
+004100
+004110 2000-PROCESS-SUBJECT.
+004120     MOVE AI-SUBJECT-WORD TO WS-SUBJECT
+004130     MOVE AI-SUBJECT-WORD TO WS-VALIDATE-INPUT
+004140     PERFORM VALIDATE-WORD THRU VALIDATE-WORD-EXIT
+004150     IF NOT WS-WORD-IS-VALID
+004160         MOVE "S" TO RJ-SOURCE
+004170         MOVE WS-SUBJECT-RECORD-NUM TO RJ-RECORD-NUM
+004180         MOVE AI-SUBJECT-WORD TO RJ-WORD
+004190         MOVE WS-REJECT-REASON TO RJ-REASON
+004200         MOVE WS-REJ-DETAIL TO REJ-LINE
+004210         WRITE REJ-LINE
+004220         ADD 1 TO WS-REJECT-COUNT
+004230     ELSE
+004240         PERFORM BEGIN-SUBJECT-MATCH
+004250         IF AI-CANDIDATES-COUNT > 0
+004260*            The vendor sent an explicit candidate list with this
+004270*            subject record - check only those candidates
+004280             MOVE AI-CANDIDATES-COUNT TO WS-CANDIDATES-COUNT
+004290             MOVE AI-CANDIDATES-TABLE TO WS-CANDIDATES-TABLE
+004300             MOVE "S" TO WS-CANDIDATE-SOURCE
+004310             PERFORM SCAN-CANDIDATES-BATCH
+004320         ELSE
+004330*            No inline candidate list - check the subject against
+004340*            the full word-game dictionary instead
+004350             PERFORM 2500-SCAN-DICTIONARY THRU 2500-EXIT
+004360         END-IF
+004370         PERFORM 4000-WRITE-DETAIL-LINE THRU 4000-EXIT
+004380     END-IF
+004390     ADD 1 TO WS-RECORDS-SINCE-CKPT
+004400     IF WS-RECORDS-SINCE-CKPT >= WS-CHECKPOINT-INTERVAL
+004410         PERFORM 6000-WRITE-CHECKPOINT THRU 6000-EXIT
+004420         MOVE 0 TO WS-RECORDS-SINCE-CKPT
+004430     END-IF
+004440     PERFORM 8000-READ-SUBJECT THRU 8000-EXIT.
+004450 2000-EXIT.
+004460     EXIT.
+004470
+004480 2500-SCAN-DICTIONARY.
+004490     MOVE SPACES TO DICT-WORD
+004500     START ANAGRAM-DICT KEY IS NOT LESS THAN DICT-WORD
+004510         INVALID KEY SET WS-DICT-END-OF-FILE TO TRUE
+004520     END-START
+004530     MOVE 0 TO WS-DICT-BATCH-INDEX
+004540     MOVE "N" TO WS-DICT-EOF-SWITCH
+004550     PERFORM 2600-READ-DICT-BATCH THRU 2600-EXIT
+004560         UNTIL WS-DICT-END-OF-FILE.
+004570 2500-EXIT.
+004580     EXIT.
+004590
+004600* Read up to WS-DICT-BATCH-MAX words from ANAGRAM-DICT and
+004610* check the current batch against the subject.  Looping this
+004620* way keeps only one batch of dictionary words in working
+004630* storage at a time, no matter how large the dictionary grows.
+004640 2600-READ-DICT-BATCH.
+004650     READ ANAGRAM-DICT NEXT RECORD
+004660         AT END SET WS-DICT-END-OF-FILE TO TRUE
+004670     END-READ
+004680     IF NOT WS-DICT-END-OF-FILE
+004690         ADD 1 TO WS-DICT-BATCH-INDEX
+004700         MOVE DICT-WORD TO WS-CANDIDATE(WS-DICT-BATCH-INDEX)
+004710     END-IF
+004720     IF WS-DICT-BATCH-INDEX = WS-DICT-BATCH-MAX
+004730      OR (WS-DICT-END-OF-FILE AND WS-DICT-BATCH-INDEX > 0)
+004740         MOVE WS-DICT-BATCH-INDEX TO WS-CANDIDATES-COUNT
+004750         MOVE "D" TO WS-CANDIDATE-SOURCE
+004760         PERFORM SCAN-CANDIDATES-BATCH
+004770         MOVE 0 TO WS-DICT-BATCH-INDEX
+004780     END-IF.
+004790 2600-EXIT.
+004800     EXIT.
+004810
+004820 3000-TERMINATE.
+004830     PERFORM 5000-WRITE-TOTALS THRU 5000-EXIT
+004840     PERFORM 7000-WRITE-AUDIT-LINE THRU 7000-EXIT
+004850     CLOSE ANAGRAM-IN
+004860     CLOSE ANAGRAM-DICT
+004870     CLOSE ANAGRAM-RPT
+004880     CLOSE ANAGRAM-REJ
+004890     CLOSE ANAGRAM-AUDIT
+004900     PERFORM 6100-CLEAR-CHECKPOINT THRU 6100-EXIT.
+004910 3000-EXIT.
+004920     EXIT.
+004930
+004940 4000-WRITE-DETAIL-LINE.
+004950     ADD 1 TO WS-SUBJECTS-PROCESSED
+004960     ADD WS-MATCH-COUNT TO WS-TOTAL-MATCHES
+004970     ADD WS-SUBSET-MATCH-COUNT TO WS-TOTAL-SUBSET-MATCHES
+004980     IF WS-MATCH-COUNT = 0
+004990         ADD 1 TO WS-SUBJECTS-ZERO-MATCHES
+005000     END-IF
+005010     MOVE WS-SUBJECT TO RD-SUBJECT
+005020     IF WS-MATCH-COUNT = 0
+005030         MOVE "(NO MATCHES FOUND)" TO RD-RESULT-LIST
+005040     ELSE
+005050         MOVE WS-RESULT-LIST TO RD-RESULT-LIST
+005060     END-IF
+005070     MOVE WS-RPT-DETAIL TO RPT-LINE
+005080     WRITE RPT-LINE
+005090     IF WS-SUBSET-MATCH-COUNT = 0
+005100         MOVE "(NO SUBSET MATCHES FOUND)" TO RS-RESULT-LIST
+005110     ELSE
+005120         MOVE WS-SUBSET-RESULT-LIST TO RS-RESULT-LIST
+005130     END-IF
+005140     MOVE WS-RPT-SUBSET-DETAIL TO RPT-LINE
+005150     WRITE RPT-LINE.
+005160 4000-EXIT.
+005170     EXIT.
+005180
+005190 5000-WRITE-TOTALS.
+005200     MOVE SPACES TO RPT-LINE
+005210     WRITE RPT-LINE
+005220     MOVE "SUBJECTS PROCESSED........." TO RT-LABEL
+005230     MOVE WS-SUBJECTS-PROCESSED TO RT-VALUE
+005240     MOVE WS-RPT-TOTAL-LINE TO RPT-LINE
+005250     WRITE RPT-LINE
+005260     MOVE "SUBJECTS WITH NO MATCHES...." TO RT-LABEL
+005270     MOVE WS-SUBJECTS-ZERO-MATCHES TO RT-VALUE
+005280     MOVE WS-RPT-TOTAL-LINE TO RPT-LINE
+005290     WRITE RPT-LINE
+005300     MOVE "TOTAL MATCHES FOUND........." TO RT-LABEL
+005310     MOVE WS-TOTAL-MATCHES TO RT-VALUE
+005320     MOVE WS-RPT-TOTAL-LINE TO RPT-LINE
+005330     WRITE RPT-LINE
+005340     MOVE "TOTAL SUBSET MATCHES FOUND.." TO RT-LABEL
+005350     MOVE WS-TOTAL-SUBSET-MATCHES TO RT-VALUE
+005360     MOVE WS-RPT-TOTAL-LINE TO RPT-LINE
+005370     WRITE RPT-LINE
+005380     MOVE "WORDS REJECTED (SEE ANAGREJ)." TO RT-LABEL
+005390     MOVE WS-REJECT-COUNT TO RT-VALUE
+005400     MOVE WS-RPT-TOTAL-LINE TO RPT-LINE
+005410     WRITE RPT-LINE.
+005420 5000-EXIT.
+005430     EXIT.
+005440
+005450 8000-READ-SUBJECT.
+005460     READ ANAGRAM-IN
+005470         AT END SET WS-END-OF-FILE TO TRUE
+005480         NOT AT END ADD 1 TO WS-SUBJECT-RECORD-NUM
+005490     END-READ.
+005500 8000-EXIT.
+005510     EXIT.
+005520
+005530* Rewrite the checkpoint record with the current run position
+005540* and control totals, so a restart after an abend resumes
+005550* right after the last subject record processed here.
+005560 6000-WRITE-CHECKPOINT.
+005570     MOVE WS-SUBJECT-RECORD-NUM TO CKPT-RECORD-NUM
+005580     MOVE WS-SUBJECTS-PROCESSED TO CKPT-SUBJECTS-PROCESSED
+005590     MOVE WS-SUBJECTS-ZERO-MATCHES TO CKPT-SUBJECTS-ZERO-MATCHES
+005600     MOVE WS-TOTAL-MATCHES TO CKPT-TOTAL-MATCHES
+005610     MOVE WS-TOTAL-SUBSET-MATCHES TO CKPT-TOTAL-SUBSET-MATCHES
+005620     MOVE WS-REJECT-COUNT TO CKPT-REJECT-COUNT
+005630     OPEN OUTPUT ANAGRAM-CKPT
+005640     WRITE CKPT-RECORD
+005650     CLOSE ANAGRAM-CKPT.
+005660 6000-EXIT.
+005670     EXIT.
+005680
+005690* Reset the checkpoint to zero at a clean end of run, so the
+005700* next run starts at record one instead of skipping subjects
+005710* a prior, already-completed run finished.
+005720 6100-CLEAR-CHECKPOINT.
+005730     MOVE 0 TO CKPT-RECORD-NUM
+005740     MOVE 0 TO CKPT-SUBJECTS-PROCESSED
+005750     MOVE 0 TO CKPT-SUBJECTS-ZERO-MATCHES
+005760     MOVE 0 TO CKPT-TOTAL-MATCHES
+005770     MOVE 0 TO CKPT-TOTAL-SUBSET-MATCHES
+005780     MOVE 0 TO CKPT-REJECT-COUNT
+005790     OPEN OUTPUT ANAGRAM-CKPT
+005800     WRITE CKPT-RECORD
+005810     CLOSE ANAGRAM-CKPT.
+005820 6100-EXIT.
+005830     EXIT.
+005840
+005850* Append one line to ANAGAUD recording when this run finished
+005860* and its control totals, so operations can see every run that
+005870* has gone through this job step without digging through the
+005880* print file for each one.
+005890 7000-WRITE-AUDIT-LINE.
+005900     ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+005910     ACCEPT WS-RUN-TIME FROM TIME
+005920     PERFORM 7010-RESOLVE-AUD-DATASET THRU 7010-EXIT
+005930     MOVE WS-RUN-DATE TO AUD-RUN-DATE
+005940     MOVE WS-RUN-TIME TO AUD-RUN-TIME
+005950     MOVE WS-SUBJECTS-PROCESSED TO AUD-SUBJECTS
+005960     MOVE WS-TOTAL-MATCHES TO AUD-MATCHES
+005970     MOVE WS-TOTAL-SUBSET-MATCHES TO AUD-SUBSET-MATCHES
+005980     MOVE WS-REJECT-COUNT TO AUD-REJECTS
+005990     MOVE WS-AUD-DETAIL TO AUDIT-LINE
+006000     WRITE AUDIT-LINE.
+006010 7000-EXIT.
+006020     EXIT.
+006030
+006040* AUD-DATASET has to reflect whatever ANAGRAM-IN actually resolved
+006050* to at OPEN time, not just the literal on the ASSIGN clause - the
+006060* runtime's dynamic ASSIGN honors DD_ANAGIN, dd_ANAGIN, and ANAGIN
+006070* overrides ahead of the literal, in that order, so the audit line
+006080* has to check the same three places before falling back to the
+006090* literal itself.
+006100 7010-RESOLVE-AUD-DATASET.
+006110     MOVE SPACES TO AUD-DATASET
+006120     ACCEPT AUD-DATASET FROM ENVIRONMENT "DD_ANAGIN"
+006130     IF AUD-DATASET = SPACES
+006140         ACCEPT AUD-DATASET FROM ENVIRONMENT "dd_ANAGIN"
+006150     END-IF
+006160     IF AUD-DATASET = SPACES
+006170         ACCEPT AUD-DATASET FROM ENVIRONMENT "ANAGIN"
+006180     END-IF
+006190     IF AUD-DATASET = SPACES
+006200         MOVE "ANAGIN" TO AUD-DATASET
+006210     END-IF.
+006220 7010-EXIT.
+006230     EXIT.
+006240
+006250* Reset the full and subset result lists and match counts for a
+006260* new subject - this is run once per subject record, however
+006270* many dictionary batches or inline candidates are later
+006280* checked against it by CALL-MATCH-ENGINE.
+006290 BEGIN-SUBJECT-MATCH.
+006300     MOVE 1 TO WS-RESULT-INDEX
+006310     MOVE 0 TO WS-MATCH-COUNT
+006320     MOVE SPACES TO WS-RESULT-LIST
+006330     MOVE 1 TO WS-SUBSET-RESULT-INDEX
+006340     MOVE 0 TO WS-SUBSET-MATCH-COUNT
+006350     MOVE SPACES TO WS-SUBSET-RESULT-LIST
+006360     MOVE "N" TO WS-RESULT-FULL-SWITCH
+006370     MOVE "N" TO WS-SUBSET-RESULT-FULL-SWITCH
+006380     EXIT.
+006390
+006400* Validate one batch of candidates (either the inline list from
+006410* the ANAGRAM-IN record, or one batch read from ANAGRAM-DICT),
+006420* writing a reject line and dropping anything that fails
+006430* validation, then CALL ANAGRAM once against the subject for
+006440* whatever candidates in the batch survived, merging its full
+006450* and subset match results into WS-RESULT-LIST and
+006460* WS-SUBSET-RESULT-LIST.
+006470 SCAN-CANDIDATES-BATCH.
+006480     PERFORM FILTER-CANDIDATES-BATCH
+006490     IF WS-CLEAN-COUNT > 0
+006500         MOVE WS-CLEAN-COUNT TO WS-CANDIDATES-COUNT
+006510         CALL "ANAGRAM" USING WS-MATCH-MODE WS-SUBJECT
+006520             WS-CANDIDATES-COUNT WS-CANDIDATES-TABLE
+006530             WS-CALL-FULL-COUNT WS-CALL-FULL-LIST
+006540             WS-CALL-SUBSET-COUNT WS-CALL-SUBSET-LIST
+006550         PERFORM MERGE-FULL-RESULTS
+006560         PERFORM MERGE-SUBSET-RESULTS
+006570     END-IF
+006580     EXIT.
+006590
+006600* Drop any candidate in the current batch that fails
+006610* VALIDATE-WORD, writing it to the reject report, and compact
+006620* the surviving candidates to the front of WS-CANDIDATES-TABLE
+006630* so ANAGRAM only ever sees well-formed words.
+006640 FILTER-CANDIDATES-BATCH.
+006650     MOVE 0 TO WS-CLEAN-COUNT
+006660     PERFORM VARYING WS-CANDIDATE-INDEX
+006670      FROM 1 BY 1
+006680      UNTIL WS-CANDIDATE-INDEX > WS-CANDIDATES-COUNT
+006690         MOVE WS-CANDIDATES(WS-CANDIDATE-INDEX)
+006700          TO WS-VALIDATE-INPUT
+006710         PERFORM VALIDATE-WORD THRU VALIDATE-WORD-EXIT
+006720         IF WS-WORD-IS-VALID
+006730             ADD 1 TO WS-CLEAN-COUNT
+006740             IF WS-CLEAN-COUNT NOT = WS-CANDIDATE-INDEX
+006750                 MOVE WS-CANDIDATES(WS-CANDIDATE-INDEX)
+006760                  TO WS-CANDIDATES(WS-CLEAN-COUNT)
+006770             END-IF
+006780         ELSE
+006790             MOVE WS-CANDIDATE-SOURCE TO RJ-SOURCE
+006800             IF WS-SOURCE-IS-DICTIONARY
+006810                 MOVE 0 TO RJ-RECORD-NUM
+006820             ELSE
+006830                 MOVE WS-SUBJECT-RECORD-NUM TO RJ-RECORD-NUM
+006840             END-IF
+006850             MOVE WS-CANDIDATES(WS-CANDIDATE-INDEX) TO RJ-WORD
+006860             MOVE WS-REJECT-REASON TO RJ-REASON
+006870             MOVE WS-REJ-DETAIL TO REJ-LINE
+006880             WRITE REJ-LINE
+006890             ADD 1 TO WS-REJECT-COUNT
+006900         END-IF
+006910     END-PERFORM
+006920     EXIT.
+006930
+006940* Append the full-anagram matches ANAGRAM returned for this
+006950* batch onto WS-RESULT-LIST, comma-separating batches, unless
+006960* WS-RESULT-LIST is already full - WS-MATCH-COUNT still counts
+006970* every match found, whether or not it fit in the list.
+006980 MERGE-FULL-RESULTS.
+006990     IF WS-CALL-FULL-COUNT > 0
+007000         IF NOT WS-RESULT-LIST-IS-FULL
+007010             MOVE 0 TO WS-CURRENT-LIST-LEN
+007020             INSPECT WS-RESULT-LIST TALLYING WS-CURRENT-LIST-LEN
+007030              FOR CHARACTERS BEFORE INITIAL SPACE
+007040             MOVE 0 TO WS-ITEM-LEN
+007050             INSPECT WS-CALL-FULL-LIST TALLYING WS-ITEM-LEN
+007060              FOR CHARACTERS BEFORE INITIAL SPACE
+007070             COMPUTE WS-NEEDED-LEN =
+007080                 WS-CURRENT-LIST-LEN + WS-ITEM-LEN
+007090             IF WS-RESULT-INDEX > 1
+007100                 ADD 1 TO WS-NEEDED-LEN
+007110             END-IF
+007120             IF WS-NEEDED-LEN > WS-RESULT-CAPACITY
+007130                 MOVE "Y" TO WS-RESULT-FULL-SWITCH
+007140                 IF WS-CURRENT-LIST-LEN + 19
+007150                  NOT > WS-RESULT-CAPACITY
+007160                     STRING WS-RESULT-LIST DELIMITED BY SPACE
+007170                            WS-TRUNC-MARKER DELIMITED BY SIZE
+007180                            INTO WS-RESULT-LIST
+007190                 END-IF
+007200             ELSE
+007210                 IF WS-RESULT-INDEX > 1
+007220                     STRING WS-RESULT-LIST DELIMITED BY SPACE
+007230                            "," DELIMITED BY SIZE
+007240                            INTO WS-RESULT-LIST
+007250                 END-IF
+007260                 STRING WS-RESULT-LIST DELIMITED BY SPACE
+007270                        WS-CALL-FULL-LIST DELIMITED BY SPACE
+007280                        INTO WS-RESULT-LIST
+007290             END-IF
+007300             ADD 1 TO WS-RESULT-INDEX
+007310         END-IF
+007320         ADD WS-CALL-FULL-COUNT TO WS-MATCH-COUNT
+007330     END-IF
+007340     EXIT.
+007350
+007360* Append the subset/partial-match matches ANAGRAM returned for
+007370* this batch onto WS-SUBSET-RESULT-LIST, comma-separating
+007380* batches, unless WS-SUBSET-RESULT-LIST is already full -
+007390* WS-SUBSET-MATCH-COUNT still counts every match found, whether
+007400* or not it fit in the list.
+007410 MERGE-SUBSET-RESULTS.
+007420     IF WS-CALL-SUBSET-COUNT > 0
+007430         IF NOT WS-SUBSET-RESULT-LIST-IS-FULL
+007440             MOVE 0 TO WS-CURRENT-LIST-LEN
+007450             INSPECT WS-SUBSET-RESULT-LIST TALLYING
+007460              WS-CURRENT-LIST-LEN FOR CHARACTERS
+007470              BEFORE INITIAL SPACE
+007480             MOVE 0 TO WS-ITEM-LEN
+007490             INSPECT WS-CALL-SUBSET-LIST TALLYING WS-ITEM-LEN
+007500              FOR CHARACTERS BEFORE INITIAL SPACE
+007510             COMPUTE WS-NEEDED-LEN =
+007520                 WS-CURRENT-LIST-LEN + WS-ITEM-LEN
+007530             IF WS-SUBSET-RESULT-INDEX > 1
+007540                 ADD 1 TO WS-NEEDED-LEN
+007550             END-IF
+007560             IF WS-NEEDED-LEN > WS-RESULT-CAPACITY
+007570                 MOVE "Y" TO WS-SUBSET-RESULT-FULL-SWITCH
+007580                 IF WS-CURRENT-LIST-LEN + 19
+007590                  NOT > WS-RESULT-CAPACITY
+007600                     STRING WS-SUBSET-RESULT-LIST
+007610                            DELIMITED BY SPACE
+007620                            WS-TRUNC-MARKER DELIMITED BY SIZE
+007630                            INTO WS-SUBSET-RESULT-LIST
+007640                 END-IF
+007650             ELSE
+007660                 IF WS-SUBSET-RESULT-INDEX > 1
+007670                     STRING WS-SUBSET-RESULT-LIST
+007680                            DELIMITED BY SPACE
+007690                            "," DELIMITED BY SIZE
+007700                            INTO WS-SUBSET-RESULT-LIST
+007710                 END-IF
+007720                 STRING WS-SUBSET-RESULT-LIST DELIMITED BY SPACE
+007730                        WS-CALL-SUBSET-LIST DELIMITED BY SPACE
+007740                        INTO WS-SUBSET-RESULT-LIST
+007750             END-IF
+007760             ADD 1 TO WS-SUBSET-RESULT-INDEX
+007770         END-IF
+007780         ADD WS-CALL-SUBSET-COUNT TO WS-SUBSET-MATCH-COUNT
+007790     END-IF
+007800     EXIT.
+007810
+007820* Reduce WS-WORK-WORD to a table of how many times each of the
+007830* 26 letters appears, in WS-WORK-COUNTS-TABLE.  Replaces the
+007840* character-by-character bubble sort formerly used to put two
+007850* words into a comparable form - this runs in a fixed 26 passes
+007860* over the word instead of an O(n squared) sort of it.
+007870 BUILD-LETTER-COUNTS.
+007880     MOVE ZEROS TO WS-WORK-COUNTS-TABLE
+007890     PERFORM VARYING WS-LETTER-INDEX FROM 1 BY 1
+007900      UNTIL WS-LETTER-INDEX > 26
+007910         INSPECT WS-WORK-WORD TALLYING
+007920          WS-WORK-COUNTS(WS-LETTER-INDEX)
+007930          FOR ALL WS-ALPHABET(WS-LETTER-INDEX:1)
+007940     END-PERFORM
+007950     EXIT.
+007960
+007970* Validate a word (subject or candidate) before it is ever
+007980* reduced to letter counts.  Sets WS-VALID-SWITCH and, when the
+007990* word fails, WS-REJECT-REASON for the ANAGRAM-REJ report line.
+008000* A word is rejected when it is blank, contains anything other
+008010* than letters, or fills the entire field (a sign the vendor
+008020* feed truncated it).
+008030 VALIDATE-WORD.
+008040     MOVE "Y" TO WS-VALID-SWITCH
+008050     MOVE SPACES TO WS-REJECT-REASON
+008060     IF WS-VALIDATE-INPUT = SPACES
+008070         MOVE "N" TO WS-VALID-SWITCH
+008080         MOVE "WORD IS BLANK" TO WS-REJECT-REASON
+008090     ELSE
+008100         MOVE 0 TO WS-WORD-LEN
+008110         INSPECT WS-VALIDATE-INPUT TALLYING WS-WORD-LEN
+008120          FOR CHARACTERS BEFORE INITIAL SPACE
+008130         MOVE WS-VALIDATE-INPUT TO WS-WORK-WORD
+008140         INSPECT WS-WORK-WORD
+008150          CONVERTING "ABCDEFGHIJKLMNOPQRSTUVWXYZ"
+008160          TO "abcdefghijklmnopqrstuvwxyz"
+008170         PERFORM BUILD-LETTER-COUNTS
+008180         MOVE 0 TO WS-ALPHA-TOTAL
+008190         PERFORM VARYING WS-LETTER-INDEX FROM 1 BY 1
+008200          UNTIL WS-LETTER-INDEX > 26
+008210             ADD WS-WORK-COUNTS(WS-LETTER-INDEX) TO WS-ALPHA-TOTAL
+008220         END-PERFORM
+008230         IF WS-ALPHA-TOTAL NOT = WS-WORD-LEN
+008240             MOVE "N" TO WS-VALID-SWITCH
+008250             MOVE "WORD CONTAINS NON-ALPHABETIC CHARACTERS"
+008260                 TO WS-REJECT-REASON
+008270         ELSE
+008280             IF WS-WORD-LEN = 40
+008290                 MOVE "N" TO WS-VALID-SWITCH
+008300                 MOVE "WORD FILLS FIELD - POSSIBLE TRUNCATION"
+008310                  TO WS-REJECT-REASON
+008320             END-IF
+008330         END-IF
+008340     END-IF.
+008350 VALIDATE-WORD-EXIT.
+008360     EXIT.
+008370
+008380 END PROGRAM ANAGBAT.
